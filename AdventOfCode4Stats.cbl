@@ -0,0 +1,372 @@
+      * COBOL programs have a maximum width of 80 characters.
+      * This is so that they could support punch cards (yes, really).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADVENTOFCODE4STATS.
+
+      * Companion report to ADVENTOFCODE4 - same input, same parsing,
+      * but instead of totalling overlaps it buckets each assignment
+      * range by size and reports the day's min/max/average width, so
+      * the crew-scheduling team can see whether today skewed toward
+      * big or small assignments.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+      * Get the input - same file, same run-time override convention
+      * as ADVENTOFCODE4 (see INITIALIZE-PARMS).
+       FILE-CONTROL.
+       SELECT ADVENTOFCODEINPUT4
+       ASSIGN DYNAMIC WS-INPUT-FILE-PATH
+       ORGANIZATION IS LINE SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS.
+
+      * Bucket counts and min/max/average width, one line per figure.
+       SELECT ADVENTOFCODE4STATS
+       ASSIGN DYNAMIC WS-STATS-FILE-PATH
+       ORGANIZATION IS LINE SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-STATS-FILE-STATUS.
+
+      * Where the variables/data lives
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  ADVENTOFCODEINPUT4.
+       01  FILE-INPUT                                   PIC X(20).
+
+       FD  ADVENTOFCODE4STATS.
+       01  STATS-OUTPUT-RECORD                          PIC X(60).
+
+       WORKING-STORAGE SECTION.
+
+      * File paths operations can override at run time via the
+      * environment variables named below (see INITIALIZE-PARMS).
+      * The VALUEs here are the defaults if a variable isn't set.
+       01  WS-RUNTIME-PARMS.
+           05  WS-INPUT-FILE-PATH                       PIC X(100)
+               VALUE "C:\GnuCobol3.1\build\ADVENTOFCODEINPUT4.txt".
+           05  WS-STATS-FILE-PATH                       PIC X(100)
+               VALUE "C:\GnuCobol3.1\build\ADVENTOFCODE4STATS.txt".
+           05  WS-ENVIRONMENT-VALUE                     PIC X(100).
+
+      * All COBOL variables must be declared. They have a heirarchical structure.
+       01  WS-STRINGS                                   VALUE SPACE.
+      * 2 Xs = two characters long
+           05  WS-FILE-STATUS                           PIC XX.
+      * 88 levels are like if checks
+               88  WS-FILE-STATUS-VALID                 VALUE "00".
+               88  WS-FILE-STATUS-END                   VALUE "10".
+           05  WS-STATS-FILE-STATUS                     PIC XX.
+               88  WS-STATS-FILE-STATUS-VALID           VALUE "00".
+           05  WS-RECORD-VALID-FLAG                     PIC X.
+               88  WS-RECORD-VALID-FLAG-YES             VALUE 'Y'.
+
+       01  WS-INTS                                      VALUE ZERO.
+      * Lines are up to 20 characters, matching ADVENTOFCODE4's
+      * 3-digit section numbers ("999-999,999-999" is 16).
+           05  WS-LOOP-PTR                              PIC 99.
+               88  WS-LOOP-PTR-VALID-20                 VALUE 1 THRU 20.
+           05  WS-CURRENT-NUMBER                        PIC 999.
+           05  WS-DIGIT-VALUE                           PIC 9.
+           05  WS-PARSED-INTS.
+               10  WS-ASSIGNMENT-1-START                PIC 999.
+                   88  WS-ASSIGNMENT-1-START-ZERO       VALUE ZERO.
+               10  WS-ASSIGNMENT-1-END                  PIC 999.
+                   88  WS-ASSIGNMENT-1-END-ZERO         VALUE ZERO.
+               10  WS-ASSIGNMENT-2-START                PIC 999.
+                   88  WS-ASSIGNMENT-2-START-ZERO       VALUE ZERO.
+               10  WS-ASSIGNMENT-2-END                  PIC 999.
+                   88  WS-ASSIGNMENT-2-END-ZERO         VALUE ZERO.
+      * Bucket counts - every range in the file (not just every pair)
+      * falls into exactly one of these, by section count covered.
+           05  WS-SMALL-BUCKET-COUNT                    PIC 9(5).
+           05  WS-MEDIUM-BUCKET-COUNT                   PIC 9(5).
+           05  WS-LARGE-BUCKET-COUNT                    PIC 9(5).
+           05  WS-WIDTH                                 PIC 999.
+           05  WS-WIDTH-SUM                             PIC 9(7).
+           05  WS-WIDTH-COUNT                           PIC 9(7).
+           05  WS-AVERAGE-WIDTH                         PIC 999.
+
+      * MIN starts high so the first width seen always beats it - a
+      * group-level VALUE ZERO on WS-INTS would stomp this, so it
+      * lives in its own item instead.
+       01  WS-MIN-WIDTH                                 PIC 999
+           VALUE 999.
+       01  WS-MAX-WIDTH                                 PIC 999
+           VALUE ZERO.
+
+       01  WS-FILE-INPUT                                VALUE SPACE.
+      * FILLER is used when you want to add characters, but don't need to
+      * directly reference them (not really needed here)
+           05  FILLER                                   PIC X(20).
+
+      * REDEFINES lets you rejig the format of the same packet of data
+       01  WS-CURRENT                                   REDEFINES
+           WS-FILE-INPUT.
+           05  WS-CURRENT-CHARACTER                     PIC X OCCURS 20.
+
+      * One line per bucket for the bucket-count report.
+       01  WS-BUCKET-RECORD.
+           05  FILLER                                   PIC X(22)
+               VALUE "RANGES 1-5 SECTIONS:  ".
+           05  WS-BUCKET-SMALL-COUNT                    PIC ZZZZ9.
+           05  FILLER                                   PIC X(24)
+               VALUE SPACE.
+
+       01  WS-MEDIUM-BUCKET-RECORD.
+           05  FILLER                                   PIC X(22)
+               VALUE "RANGES 6-20 SECTIONS: ".
+           05  WS-BUCKET-MEDIUM-COUNT                   PIC ZZZZ9.
+           05  FILLER                                   PIC X(24)
+               VALUE SPACE.
+
+       01  WS-LARGE-BUCKET-RECORD.
+           05  FILLER                                   PIC X(22)
+               VALUE "RANGES 21+ SECTIONS:  ".
+           05  WS-BUCKET-LARGE-COUNT                    PIC ZZZZ9.
+           05  FILLER                                   PIC X(24)
+               VALUE SPACE.
+
+      * Min/max/average width across every range seen.
+       01  WS-SUMMARY-RECORD.
+           05  FILLER                                   PIC X(12)
+               VALUE "MIN WIDTH:  ".
+           05  WS-SUMMARY-MIN                           PIC ZZ9.
+           05  FILLER                                   PIC X(3)
+               VALUE SPACE.
+           05  FILLER                                   PIC X(12)
+               VALUE "MAX WIDTH:  ".
+           05  WS-SUMMARY-MAX                           PIC ZZ9.
+           05  FILLER                                   PIC X(3)
+               VALUE SPACE.
+           05  FILLER                                   PIC X(12)
+               VALUE "AVG WIDTH:  ".
+           05  WS-SUMMARY-AVG                           PIC ZZ9.
+           05  FILLER                                   PIC X(3)
+               VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-ENTRY.
+
+           PERFORM INITIALIZE-PARMS.
+           PERFORM OPEN-FILE.
+           PERFORM READ-FILE.
+           PERFORM WRITE-SUMMARY.
+           PERFORM CLOSE-FILE.
+
+           DISPLAY "SMALL (1-5): " WS-SMALL-BUCKET-COUNT.
+           DISPLAY "MEDIUM (6-20): " WS-MEDIUM-BUCKET-COUNT.
+           DISPLAY "LARGE (21+): " WS-LARGE-BUCKET-COUNT.
+           DISPLAY "MIN/MAX/AVG WIDTH: " WS-SUMMARY-MIN "/"
+               WS-SUMMARY-MAX "/" WS-SUMMARY-AVG.
+
+           STOP RUN.
+
+      * Lets operations point the job at a dated file (and its
+      * matching output) without editing and recompiling the
+      * program - defaults above are kept if a variable isn't set.
+       INITIALIZE-PARMS.
+           ACCEPT WS-ENVIRONMENT-VALUE
+               FROM ENVIRONMENT "ADVENTOFCODEINPUT4".
+           IF WS-ENVIRONMENT-VALUE NOT = SPACE
+               MOVE WS-ENVIRONMENT-VALUE TO WS-INPUT-FILE-PATH
+           END-IF.
+
+           ACCEPT WS-ENVIRONMENT-VALUE
+               FROM ENVIRONMENT "ADVENTOFCODE4STATS".
+           IF WS-ENVIRONMENT-VALUE NOT = SPACE
+               MOVE WS-ENVIRONMENT-VALUE TO WS-STATS-FILE-PATH
+           END-IF.
+
+       OPEN-FILE.
+           OPEN INPUT ADVENTOFCODEINPUT4.
+               IF NOT WS-FILE-STATUS-VALID
+                   DISPLAY "OPEN FAILED WITH " WS-FILE-STATUS
+                   STOP RUN
+               END-IF.
+           OPEN OUTPUT ADVENTOFCODE4STATS.
+               IF NOT WS-STATS-FILE-STATUS-VALID
+                   DISPLAY "STATS OPEN FAILED WITH "
+                       WS-STATS-FILE-STATUS
+                   STOP RUN
+               END-IF.
+
+       READ-FILE.
+      * Reads line by line
+           PERFORM UNTIL WS-FILE-STATUS-END
+               READ ADVENTOFCODEINPUT4
+               IF WS-FILE-STATUS-VALID
+                   PERFORM POPULATE-WS-DATA
+                   PERFORM VALIDATE-WS-DATA
+                   IF WS-RECORD-VALID-FLAG-YES
+                       PERFORM ACCUMULATE-STATS
+                   END-IF
+               ELSE IF NOT WS-FILE-STATUS-END
+                   DISPLAY "READ FAILED WITH " WS-FILE-STATUS
+               END-IF
+           END-PERFORM.
+
+       CLOSE-FILE.
+           CLOSE ADVENTOFCODEINPUT4.
+           IF NOT WS-FILE-STATUS-VALID
+               DISPLAY "FILE CLOSE FAILED WITH " WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+           CLOSE ADVENTOFCODE4STATS.
+           IF NOT WS-STATS-FILE-STATUS-VALID
+               DISPLAY "STATS CLOSE FAILED WITH "
+                   WS-STATS-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+      * Our data input is in a terrible format for COBOL because it's variable
+      * length. This is very bad. We instead have to loop over every single
+      * character to try to parse this into a fixed length format that COBOL
+      * can understand.
+       POPULATE-WS-DATA SECTION.
+           MOVE FILE-INPUT TO WS-FILE-INPUT.
+           MOVE ZERO TO WS-PARSED-INTS.
+           MOVE ZERO TO WS-CURRENT-NUMBER.
+           MOVE ZERO TO WS-LOOP-PTR.
+
+      * Yes, this is what loops look like in COBOL
+       POPULATE-WS-DATA-LOOP.
+           ADD 1 TO WS-LOOP-PTR.
+           IF NOT WS-LOOP-PTR-VALID-20
+               GO TO POPULATE-WS-DATA-EXIT
+           END-IF.
+
+      * Nested if statements are confusing/buggy in COBOL, so best to just use
+      * GO TO to workaround this. Won't using GO TO make the code harder to
+      * maintain and generally more terrible, you ask? Yes, yes it will.
+           IF WS-CURRENT-CHARACTER (WS-LOOP-PTR) IS NUMERIC
+               GO TO POPULATE-WS-DATA-NUMBER.
+
+      * We just ran off the end of a number (comma, dash, or trailing
+      * padding) - file it into the next empty assignment field.
+           IF WS-ASSIGNMENT-1-START-ZERO
+               MOVE WS-CURRENT-NUMBER TO WS-ASSIGNMENT-1-START
+           ELSE IF WS-ASSIGNMENT-1-END-ZERO
+               MOVE WS-CURRENT-NUMBER TO WS-ASSIGNMENT-1-END
+           ELSE IF WS-ASSIGNMENT-2-START-ZERO
+               MOVE WS-CURRENT-NUMBER TO WS-ASSIGNMENT-2-START
+           ELSE IF WS-ASSIGNMENT-2-END-ZERO
+               MOVE WS-CURRENT-NUMBER TO WS-ASSIGNMENT-2-END
+      * We're done here, so may as well move on
+           ELSE GO TO POPULATE-WS-DATA-EXIT
+           END-IF.
+
+           MOVE ZERO TO WS-CURRENT-NUMBER.
+
+      * DON'T FORGET TO GO TO AT THE END HERE! We'll fall through and create
+      * horrific bugs if not :)
+           GO TO POPULATE-WS-DATA-LOOP.
+
+       POPULATE-WS-DATA-NUMBER.
+      * Numbers can run up to 3 digits, so just shift the digits
+      * already seen left one place and add the new one on the end.
+           MOVE WS-CURRENT-CHARACTER (WS-LOOP-PTR) TO WS-DIGIT-VALUE.
+           COMPUTE WS-CURRENT-NUMBER =
+               WS-CURRENT-NUMBER * 10 + WS-DIGIT-VALUE.
+
+           GO TO POPULATE-WS-DATA-LOOP.
+
+       POPULATE-WS-DATA-EXIT.
+           EXIT.
+
+      * A short or garbled line leaves one or more assignment fields
+      * sitting at ZERO (real section numbers start at 1), or leaves
+      * a range backwards. Either way it's not a real assignment pair
+      * and shouldn't be folded into the bucket counts or averages.
+       VALIDATE-WS-DATA SECTION.
+           MOVE 'Y' TO WS-RECORD-VALID-FLAG.
+
+           IF WS-ASSIGNMENT-1-START-ZERO
+               OR WS-ASSIGNMENT-1-END-ZERO
+               OR WS-ASSIGNMENT-2-START-ZERO
+               OR WS-ASSIGNMENT-2-END-ZERO
+               MOVE 'N' TO WS-RECORD-VALID-FLAG
+           END-IF.
+
+           IF WS-ASSIGNMENT-1-START IS GREATER THAN WS-ASSIGNMENT-1-END
+               MOVE 'N' TO WS-RECORD-VALID-FLAG
+           END-IF.
+
+           IF WS-ASSIGNMENT-2-START IS GREATER THAN WS-ASSIGNMENT-2-END
+               MOVE 'N' TO WS-RECORD-VALID-FLAG
+           END-IF.
+
+       VALIDATE-WS-DATA-EXIT.
+           EXIT.
+
+      * Buckets both ranges in the pair by section count covered, and
+      * rolls them into the running min/max/average for the day.
+       ACCUMULATE-STATS SECTION.
+           COMPUTE WS-WIDTH =
+               WS-ASSIGNMENT-1-END - WS-ASSIGNMENT-1-START + 1.
+           PERFORM BUCKET-WIDTH.
+
+           COMPUTE WS-WIDTH =
+               WS-ASSIGNMENT-2-END - WS-ASSIGNMENT-2-START + 1.
+           PERFORM BUCKET-WIDTH.
+
+       ACCUMULATE-STATS-EXIT.
+           EXIT.
+
+       BUCKET-WIDTH SECTION.
+           IF WS-WIDTH < WS-MIN-WIDTH
+               MOVE WS-WIDTH TO WS-MIN-WIDTH
+           END-IF.
+           IF WS-WIDTH > WS-MAX-WIDTH
+               MOVE WS-WIDTH TO WS-MAX-WIDTH
+           END-IF.
+           ADD WS-WIDTH TO WS-WIDTH-SUM.
+           ADD 1 TO WS-WIDTH-COUNT.
+
+           IF WS-WIDTH < 6
+               ADD 1 TO WS-SMALL-BUCKET-COUNT
+           ELSE IF WS-WIDTH < 21
+               ADD 1 TO WS-MEDIUM-BUCKET-COUNT
+           ELSE
+               ADD 1 TO WS-LARGE-BUCKET-COUNT
+           END-IF.
+
+      * Writes the bucket counts and the min/max/average width lines
+      * to the report file.
+       WRITE-SUMMARY SECTION.
+      * A file with no valid ranges at all leaves the min/max sentinels
+      * untouched (999/0) - report zeros instead of a nonsensical
+      * min-greater-than-max line.
+           IF WS-WIDTH-COUNT > ZERO
+               DIVIDE WS-WIDTH-SUM BY WS-WIDTH-COUNT
+                   GIVING WS-AVERAGE-WIDTH
+               MOVE WS-MIN-WIDTH TO WS-SUMMARY-MIN
+               MOVE WS-MAX-WIDTH TO WS-SUMMARY-MAX
+           ELSE
+               MOVE ZERO TO WS-SUMMARY-MIN
+               MOVE ZERO TO WS-SUMMARY-MAX
+           END-IF.
+
+           MOVE WS-SMALL-BUCKET-COUNT TO WS-BUCKET-SMALL-COUNT.
+           MOVE WS-BUCKET-RECORD TO STATS-OUTPUT-RECORD.
+           WRITE STATS-OUTPUT-RECORD.
+
+           MOVE WS-MEDIUM-BUCKET-COUNT TO WS-BUCKET-MEDIUM-COUNT.
+           MOVE WS-MEDIUM-BUCKET-RECORD TO STATS-OUTPUT-RECORD.
+           WRITE STATS-OUTPUT-RECORD.
+
+           MOVE WS-LARGE-BUCKET-COUNT TO WS-BUCKET-LARGE-COUNT.
+           MOVE WS-LARGE-BUCKET-RECORD TO STATS-OUTPUT-RECORD.
+           WRITE STATS-OUTPUT-RECORD.
+
+           MOVE WS-AVERAGE-WIDTH TO WS-SUMMARY-AVG.
+           MOVE WS-SUMMARY-RECORD TO STATS-OUTPUT-RECORD.
+           WRITE STATS-OUTPUT-RECORD.
+
+           IF NOT WS-STATS-FILE-STATUS-VALID
+               DISPLAY "STATS WRITE FAILED WITH "
+                   WS-STATS-FILE-STATUS
+           END-IF.
