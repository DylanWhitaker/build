@@ -0,0 +1,404 @@
+      * COBOL programs have a maximum width of 80 characters.
+      * This is so that they could support punch cards (yes, really).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADVENTOFCODE4ROLLUP.
+
+      * Period-end driver for ADVENTOFCODE4 - takes a manifest of daily
+      * input file names (one per line) instead of a single file, and
+      * produces one consolidated report with a line per day plus a
+      * grand total, so the week/month doesn't have to be closed out
+      * by hand-adding console DISPLAY output from separate runs.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+      * The manifest - one daily input file name per line.
+       FILE-CONTROL.
+       SELECT ADVENTOFCODE4MANIFEST
+       ASSIGN DYNAMIC WS-MANIFEST-FILE-PATH
+       ORGANIZATION IS LINE SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-MANIFEST-FILE-STATUS.
+
+      * Whichever daily file the manifest names next - reopened once
+      * per day, same as ADVENTOFCODEINPUT4 in the single-day program.
+       SELECT ADVENTOFCODE4DAILY
+       ASSIGN DYNAMIC WS-DAILY-FILE-PATH
+       ORGANIZATION IS LINE SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS.
+
+      * Per-day totals plus the period grand total.
+       SELECT ADVENTOFCODE4ROLLUP
+       ASSIGN DYNAMIC WS-ROLLUP-FILE-PATH
+       ORGANIZATION IS LINE SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-ROLLUP-FILE-STATUS.
+
+      * Where the variables/data lives
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  ADVENTOFCODE4MANIFEST.
+       01  MANIFEST-RECORD                               PIC X(100).
+
+       FD  ADVENTOFCODE4DAILY.
+       01  FILE-INPUT                                    PIC X(20).
+
+       FD  ADVENTOFCODE4ROLLUP.
+       01  ROLLUP-OUTPUT-RECORD                           PIC X(140).
+
+       WORKING-STORAGE SECTION.
+
+      * File paths operations can override at run time via the
+      * environment variables named below (see INITIALIZE-PARMS).
+      * The VALUEs here are the defaults if a variable isn't set.
+       01  WS-RUNTIME-PARMS.
+           05  WS-MANIFEST-FILE-PATH                    PIC X(100)
+               VALUE "C:\GnuCobol3.1\build\ADVENTOFCODE4MANIFEST.txt".
+           05  WS-ROLLUP-FILE-PATH                      PIC X(100)
+               VALUE "C:\GnuCobol3.1\build\ADVENTOFCODE4ROLLUP.txt".
+           05  WS-DAILY-FILE-PATH                       PIC X(100).
+           05  WS-ENVIRONMENT-VALUE                     PIC X(100).
+
+      * All COBOL variables must be declared. They have a heirarchical structure.
+       01  WS-STRINGS                                   VALUE SPACE.
+      * 2 Xs = two characters long
+           05  WS-MANIFEST-FILE-STATUS                  PIC XX.
+               88  WS-MANIFEST-FILE-STATUS-VALID        VALUE "00".
+               88  WS-MANIFEST-FILE-STATUS-END          VALUE "10".
+           05  WS-FILE-STATUS                           PIC XX.
+               88  WS-FILE-STATUS-VALID                 VALUE "00".
+               88  WS-FILE-STATUS-END                   VALUE "10".
+           05  WS-ROLLUP-FILE-STATUS                    PIC XX.
+               88  WS-ROLLUP-FILE-STATUS-VALID          VALUE "00".
+           05  WS-DAILY-FILE-OPEN-FLAG                  PIC X.
+               88  WS-DAILY-FILE-OPEN-FLAG-YES          VALUE 'Y'.
+           05  WS-RECORD-VALID-FLAG                     PIC X.
+               88  WS-RECORD-VALID-FLAG-YES             VALUE 'Y'.
+           05  WS-FULL-OVERLAP-FLAG                     PIC X.
+               88  WS-FULL-OVERLAP-FLAG-YES             VALUE 'Y'.
+           05  WS-ANY-OVERLAP-FLAG                      PIC X.
+               88  WS-ANY-OVERLAP-FLAG-YES              VALUE 'Y'.
+
+       01  WS-INTS                                      VALUE ZERO.
+      * This day's totals, reset before each daily file is opened.
+           05  WS-DAY-OVERLAP-COUNT                     PIC 9(3).
+           05  WS-DAY-ANY-OVERLAP-COUNT                 PIC 9(3).
+      * The period grand totals, carried across every day processed.
+           05  WS-PERIOD-OVERLAP-TOTAL                  PIC 9(5).
+           05  WS-PERIOD-ANY-OVERLAP-TOTAL               PIC 9(5).
+           05  WS-PERIOD-DAY-COUNT                      PIC 9(3).
+      * Lines are up to 20 characters, matching ADVENTOFCODE4's
+      * 3-digit section numbers ("999-999,999-999" is 16).
+           05  WS-LOOP-PTR                              PIC 99.
+               88  WS-LOOP-PTR-VALID-20                 VALUE 1 THRU 20.
+           05  WS-CURRENT-NUMBER                        PIC 999.
+           05  WS-DIGIT-VALUE                           PIC 9.
+           05  WS-PARSED-INTS.
+               10  WS-ASSIGNMENT-1-START                PIC 999.
+                   88  WS-ASSIGNMENT-1-START-ZERO       VALUE ZERO.
+               10  WS-ASSIGNMENT-1-END                  PIC 999.
+                   88  WS-ASSIGNMENT-1-END-ZERO         VALUE ZERO.
+               10  WS-ASSIGNMENT-2-START                PIC 999.
+                   88  WS-ASSIGNMENT-2-START-ZERO       VALUE ZERO.
+               10  WS-ASSIGNMENT-2-END                  PIC 999.
+                   88  WS-ASSIGNMENT-2-END-ZERO         VALUE ZERO.
+
+       01  WS-FILE-INPUT                                VALUE SPACE.
+      * FILLER is used when you want to add characters, but don't need to
+      * directly reference them (not really needed here)
+           05  FILLER                                   PIC X(20).
+
+      * REDEFINES lets you rejig the format of the same packet of data
+       01  WS-CURRENT                                   REDEFINES
+           WS-FILE-INPUT.
+           05  WS-CURRENT-CHARACTER                     PIC X OCCURS 20.
+
+      * One line per day in the rollup report.
+       01  WS-DAY-RECORD.
+           05  WS-DAY-FILE-NAME                         PIC X(100).
+           05  FILLER                                   PIC X(10)
+               VALUE " OVERLAP: ".
+           05  WS-DAY-OVERLAP-DISPLAY                    PIC ZZ9.
+           05  FILLER                                   PIC X(10)
+               VALUE "  ANY-OV: ".
+           05  WS-DAY-ANY-OVERLAP-DISPLAY                PIC ZZ9.
+           05  FILLER                                   PIC X(7)
+               VALUE SPACE.
+
+      * The final grand-total line.
+       01  WS-PERIOD-RECORD.
+           05  FILLER                                   PIC X(12)
+               VALUE "PERIOD DAYS:".
+           05  WS-PERIOD-DAY-DISPLAY                    PIC ZZ9.
+           05  FILLER                                   PIC X(16)
+               VALUE "  OVERLAP TOTAL:".
+           05  WS-PERIOD-OVERLAP-DISPLAY                PIC ZZZZ9.
+           05  FILLER                                   PIC X(17)
+               VALUE "  ANY-OV TOTAL: ".
+           05  WS-PERIOD-ANY-OVERLAP-DISPLAY             PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-ENTRY.
+
+           PERFORM INITIALIZE-PARMS.
+           PERFORM OPEN-MANIFEST.
+           PERFORM OPEN-ROLLUP-REPORT.
+           PERFORM PROCESS-MANIFEST.
+           PERFORM WRITE-PERIOD-TOTAL.
+           PERFORM CLOSE-MANIFEST.
+           PERFORM CLOSE-ROLLUP-REPORT.
+
+           DISPLAY "DAYS PROCESSED: " WS-PERIOD-DAY-COUNT.
+           DISPLAY "PERIOD OVERLAP TOTAL: " WS-PERIOD-OVERLAP-TOTAL.
+           DISPLAY "PERIOD ANY-OVERLAP TOTAL: "
+               WS-PERIOD-ANY-OVERLAP-TOTAL.
+
+           STOP RUN.
+
+      * Lets operations point the job at a dated manifest (and its
+      * matching output) without editing and recompiling the
+      * program - defaults above are kept if a variable isn't set.
+       INITIALIZE-PARMS.
+           ACCEPT WS-ENVIRONMENT-VALUE
+               FROM ENVIRONMENT "ADVENTOFCODE4MANIFEST".
+           IF WS-ENVIRONMENT-VALUE NOT = SPACE
+               MOVE WS-ENVIRONMENT-VALUE TO WS-MANIFEST-FILE-PATH
+           END-IF.
+
+           ACCEPT WS-ENVIRONMENT-VALUE
+               FROM ENVIRONMENT "ADVENTOFCODE4ROLLUP".
+           IF WS-ENVIRONMENT-VALUE NOT = SPACE
+               MOVE WS-ENVIRONMENT-VALUE TO WS-ROLLUP-FILE-PATH
+           END-IF.
+
+       OPEN-MANIFEST.
+           OPEN INPUT ADVENTOFCODE4MANIFEST.
+               IF NOT WS-MANIFEST-FILE-STATUS-VALID
+                   DISPLAY "MANIFEST OPEN FAILED WITH "
+                       WS-MANIFEST-FILE-STATUS
+                   STOP RUN
+               END-IF.
+
+       OPEN-ROLLUP-REPORT.
+           OPEN OUTPUT ADVENTOFCODE4ROLLUP.
+               IF NOT WS-ROLLUP-FILE-STATUS-VALID
+                   DISPLAY "ROLLUP OPEN FAILED WITH "
+                       WS-ROLLUP-FILE-STATUS
+                   STOP RUN
+               END-IF.
+
+       CLOSE-MANIFEST.
+           CLOSE ADVENTOFCODE4MANIFEST.
+           IF NOT WS-MANIFEST-FILE-STATUS-VALID
+               DISPLAY "MANIFEST CLOSE FAILED WITH "
+                   WS-MANIFEST-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       CLOSE-ROLLUP-REPORT.
+           CLOSE ADVENTOFCODE4ROLLUP.
+           IF NOT WS-ROLLUP-FILE-STATUS-VALID
+               DISPLAY "ROLLUP CLOSE FAILED WITH "
+                   WS-ROLLUP-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+      * One manifest line per daily file - process it, then roll its
+      * totals into the period grand total and write its report line.
+       PROCESS-MANIFEST.
+           PERFORM UNTIL WS-MANIFEST-FILE-STATUS-END
+               READ ADVENTOFCODE4MANIFEST
+               IF WS-MANIFEST-FILE-STATUS-VALID
+                   PERFORM PROCESS-DAY
+               ELSE IF NOT WS-MANIFEST-FILE-STATUS-END
+                   DISPLAY "MANIFEST READ FAILED WITH "
+                       WS-MANIFEST-FILE-STATUS
+               END-IF
+           END-PERFORM.
+
+      * Opens the day's file named on the current manifest line, reads
+      * and tallies it exactly the way ADVENTOFCODE4 does, then writes
+      * one summary line for the day and folds it into the period total.
+       PROCESS-DAY SECTION.
+           MOVE ZERO TO WS-DAY-OVERLAP-COUNT.
+           MOVE ZERO TO WS-DAY-ANY-OVERLAP-COUNT.
+           MOVE SPACE TO WS-DAILY-FILE-PATH.
+           MOVE MANIFEST-RECORD TO WS-DAILY-FILE-PATH.
+           MOVE 'N' TO WS-DAILY-FILE-OPEN-FLAG.
+
+           OPEN INPUT ADVENTOFCODE4DAILY.
+           IF WS-FILE-STATUS-VALID
+               MOVE 'Y' TO WS-DAILY-FILE-OPEN-FLAG
+               PERFORM READ-DAILY-FILE
+               CLOSE ADVENTOFCODE4DAILY
+           ELSE
+               DISPLAY "DAY OPEN FAILED WITH " WS-FILE-STATUS
+                   " FOR " MANIFEST-RECORD
+           END-IF.
+
+           ADD WS-DAY-OVERLAP-COUNT TO WS-PERIOD-OVERLAP-TOTAL.
+           ADD WS-DAY-ANY-OVERLAP-COUNT TO WS-PERIOD-ANY-OVERLAP-TOTAL.
+           ADD 1 TO WS-PERIOD-DAY-COUNT.
+
+           MOVE SPACE TO WS-DAY-RECORD.
+           MOVE MANIFEST-RECORD TO WS-DAY-FILE-NAME.
+           MOVE WS-DAY-OVERLAP-COUNT TO WS-DAY-OVERLAP-DISPLAY.
+           MOVE WS-DAY-ANY-OVERLAP-COUNT TO WS-DAY-ANY-OVERLAP-DISPLAY.
+           MOVE WS-DAY-RECORD TO ROLLUP-OUTPUT-RECORD.
+           WRITE ROLLUP-OUTPUT-RECORD.
+
+       PROCESS-DAY-EXIT.
+           EXIT.
+
+       READ-DAILY-FILE SECTION.
+           PERFORM UNTIL WS-FILE-STATUS-END
+               READ ADVENTOFCODE4DAILY
+               IF WS-FILE-STATUS-VALID
+                   PERFORM POPULATE-WS-DATA
+                   PERFORM VALIDATE-WS-DATA
+                   IF WS-RECORD-VALID-FLAG-YES
+                       PERFORM CHECK-FOR-OVERLAP
+                   END-IF
+               ELSE IF NOT WS-FILE-STATUS-END
+                   DISPLAY "DAY READ FAILED WITH " WS-FILE-STATUS
+               END-IF
+           END-PERFORM.
+
+      * Our data input is in a terrible format for COBOL because it's variable
+      * length. This is very bad. We instead have to loop over every single
+      * character to try to parse this into a fixed length format that COBOL
+      * can understand.
+       POPULATE-WS-DATA SECTION.
+           MOVE FILE-INPUT TO WS-FILE-INPUT.
+           MOVE ZERO TO WS-PARSED-INTS.
+           MOVE ZERO TO WS-CURRENT-NUMBER.
+           MOVE ZERO TO WS-LOOP-PTR.
+
+      * Yes, this is what loops look like in COBOL
+       POPULATE-WS-DATA-LOOP.
+           ADD 1 TO WS-LOOP-PTR.
+           IF NOT WS-LOOP-PTR-VALID-20
+               GO TO POPULATE-WS-DATA-EXIT
+           END-IF.
+
+      * Nested if statements are confusing/buggy in COBOL, so best to just use
+      * GO TO to workaround this. Won't using GO TO make the code harder to
+      * maintain and generally more terrible, you ask? Yes, yes it will.
+           IF WS-CURRENT-CHARACTER (WS-LOOP-PTR) IS NUMERIC
+               GO TO POPULATE-WS-DATA-NUMBER.
+
+      * We just ran off the end of a number (comma, dash, or trailing
+      * padding) - file it into the next empty assignment field.
+           IF WS-ASSIGNMENT-1-START-ZERO
+               MOVE WS-CURRENT-NUMBER TO WS-ASSIGNMENT-1-START
+           ELSE IF WS-ASSIGNMENT-1-END-ZERO
+               MOVE WS-CURRENT-NUMBER TO WS-ASSIGNMENT-1-END
+           ELSE IF WS-ASSIGNMENT-2-START-ZERO
+               MOVE WS-CURRENT-NUMBER TO WS-ASSIGNMENT-2-START
+           ELSE IF WS-ASSIGNMENT-2-END-ZERO
+               MOVE WS-CURRENT-NUMBER TO WS-ASSIGNMENT-2-END
+      * We're done here, so may as well move on
+           ELSE GO TO POPULATE-WS-DATA-EXIT
+           END-IF.
+
+           MOVE ZERO TO WS-CURRENT-NUMBER.
+
+      * DON'T FORGET TO GO TO AT THE END HERE! We'll fall through and create
+      * horrific bugs if not :)
+           GO TO POPULATE-WS-DATA-LOOP.
+
+       POPULATE-WS-DATA-NUMBER.
+      * Numbers can run up to 3 digits, so just shift the digits
+      * already seen left one place and add the new one on the end.
+           MOVE WS-CURRENT-CHARACTER (WS-LOOP-PTR) TO WS-DIGIT-VALUE.
+           COMPUTE WS-CURRENT-NUMBER =
+               WS-CURRENT-NUMBER * 10 + WS-DIGIT-VALUE.
+
+           GO TO POPULATE-WS-DATA-LOOP.
+
+       POPULATE-WS-DATA-EXIT.
+           EXIT.
+
+      * A short or garbled line leaves one or more assignment fields
+      * sitting at ZERO (real section numbers start at 1), or leaves
+      * a range backwards. Either way it's not a real assignment pair
+      * and shouldn't be folded into the day's totals.
+       VALIDATE-WS-DATA SECTION.
+           MOVE 'Y' TO WS-RECORD-VALID-FLAG.
+
+           IF WS-ASSIGNMENT-1-START-ZERO
+               OR WS-ASSIGNMENT-1-END-ZERO
+               OR WS-ASSIGNMENT-2-START-ZERO
+               OR WS-ASSIGNMENT-2-END-ZERO
+               MOVE 'N' TO WS-RECORD-VALID-FLAG
+           END-IF.
+
+           IF WS-ASSIGNMENT-1-START IS GREATER THAN WS-ASSIGNMENT-1-END
+               MOVE 'N' TO WS-RECORD-VALID-FLAG
+           END-IF.
+
+           IF WS-ASSIGNMENT-2-START IS GREATER THAN WS-ASSIGNMENT-2-END
+               MOVE 'N' TO WS-RECORD-VALID-FLAG
+           END-IF.
+
+       VALIDATE-WS-DATA-EXIT.
+           EXIT.
+
+       CHECK-FOR-OVERLAP SECTION.
+      * COBOL is very funny about number formats. It MUST be in format 99.
+      * A "fun" bug was COBOL thinking " 7" was greater that "49", because it
+      * can't process " 7" properly - it needs "07".
+           MOVE 'N' TO WS-FULL-OVERLAP-FLAG.
+           MOVE 'N' TO WS-ANY-OVERLAP-FLAG.
+
+           IF WS-ASSIGNMENT-1-START
+               IS LESS THAN OR EQUAL WS-ASSIGNMENT-2-START
+               AND WS-ASSIGNMENT-1-END
+               IS GREATER THAN OR EQUAL WS-ASSIGNMENT-2-END
+               MOVE 'Y' TO WS-FULL-OVERLAP-FLAG
+           ELSE IF WS-ASSIGNMENT-2-START
+               IS LESS THAN OR EQUAL WS-ASSIGNMENT-1-START
+               AND WS-ASSIGNMENT-2-END
+               IS GREATER THAN OR EQUAL WS-ASSIGNMENT-1-END
+               MOVE 'Y' TO WS-FULL-OVERLAP-FLAG
+           END-IF.
+
+           IF WS-FULL-OVERLAP-FLAG-YES
+               ADD 1 TO WS-DAY-OVERLAP-COUNT
+           END-IF.
+
+      * ANY overlap (ranges intersect at all) - a looser test than
+      * full containment above, wanted by the cleaning-crew scheduling.
+           IF WS-ASSIGNMENT-1-START
+               IS LESS THAN OR EQUAL WS-ASSIGNMENT-2-END
+               AND WS-ASSIGNMENT-2-START
+               IS LESS THAN OR EQUAL WS-ASSIGNMENT-1-END
+               MOVE 'Y' TO WS-ANY-OVERLAP-FLAG
+           END-IF.
+
+           IF WS-ANY-OVERLAP-FLAG-YES
+               ADD 1 TO WS-DAY-ANY-OVERLAP-COUNT
+           END-IF.
+
+       CHECK-FOR-OVERLAP-EXIT.
+           EXIT.
+
+      * Writes the final grand-total line once every day has been
+      * rolled in.
+       WRITE-PERIOD-TOTAL SECTION.
+           MOVE SPACE TO WS-PERIOD-RECORD.
+           MOVE WS-PERIOD-DAY-COUNT TO WS-PERIOD-DAY-DISPLAY.
+           MOVE WS-PERIOD-OVERLAP-TOTAL TO WS-PERIOD-OVERLAP-DISPLAY.
+           MOVE WS-PERIOD-ANY-OVERLAP-TOTAL
+               TO WS-PERIOD-ANY-OVERLAP-DISPLAY.
+           MOVE WS-PERIOD-RECORD TO ROLLUP-OUTPUT-RECORD.
+           WRITE ROLLUP-OUTPUT-RECORD.
+
+           IF NOT WS-ROLLUP-FILE-STATUS-VALID
+               DISPLAY "ROLLUP WRITE FAILED WITH "
+                   WS-ROLLUP-FILE-STATUS
+           END-IF.
