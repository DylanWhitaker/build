@@ -2,30 +2,123 @@
       * This is so that they could support punch cards (yes, really).
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADVENTOFCODE4.
-       
+
       * Other files are referenced here
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
-       
+
       * Get the input
+      * The paths below are assigned to data names, not literals, so
+      * operations can point each run at a dated file at run time (see
+      * INITIALIZE-PARMS) instead of us editing and recompiling daily.
        FILE-CONTROL.
        SELECT ADVENTOFCODEINPUT4
-       ASSIGN TO "C:\GnuCobol3.1\build\ADVENTOFCODEINPUT4.txt"
+       ASSIGN DYNAMIC WS-INPUT-FILE-PATH
        ORGANIZATION IS LINE SEQUENTIAL
        ACCESS MODE IS SEQUENTIAL
        FILE STATUS IS WS-FILE-STATUS.
-       
+
+      * Written detail report - one line per assignment pair, so the
+      * day's overlaps can be archived instead of scrolling off screen.
+       SELECT ADVENTOFCODEDETAIL4
+       ASSIGN DYNAMIC WS-DETAIL-FILE-PATH
+       ORGANIZATION IS LINE SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-DETAIL-FILE-STATUS.
+
+      * Malformed/short records get logged here instead of being
+      * folded into the overlap total as a bogus 0-0 assignment.
+       SELECT ADVENTOFCODEEXCEPT4
+       ASSIGN DYNAMIC WS-EXCEPTION-FILE-PATH
+       ORGANIZATION IS LINE SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
+      * Checkpoint file - record count and running totals as of the
+      * last checkpoint, so a bounced job can restart from here
+      * instead of reprocessing the whole input from record one.
+       SELECT ADVENTOFCODECHKPT4
+       ASSIGN DYNAMIC WS-CHECKPOINT-FILE-PATH
+       ORGANIZATION IS LINE SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+      * Every non-00/non-10 read status, with the record sequence
+      * number it happened on, so a bad file doesn't just flash past
+      * on the console and quietly undercount the day's totals.
+       SELECT ADVENTOFCODEERRORS4
+       ASSIGN DYNAMIC WS-ERROR-FILE-PATH
+       ORGANIZATION IS LINE SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-ERROR-FILE-STATUS.
+
+      * One line appended per completed run - when, who ran it, which
+      * input file, and what the totals were, so "did we run Tuesday's
+      * file and what did it say" has an answer on file instead of a
+      * console message that already scrolled away.
+       SELECT ADVENTOFCODEAUDIT4
+       ASSIGN DYNAMIC WS-AUDIT-FILE-PATH
+       ORGANIZATION IS LINE SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
       * Where the variables/data lives
        DATA DIVISION.
-       
+
        FILE SECTION.
-       
+
        FD  ADVENTOFCODEINPUT4.
-       01  FILE-INPUT                                   PIC X(12).
-       
+       01  FILE-INPUT                                   PIC X(20).
+
+       FD  ADVENTOFCODEDETAIL4.
+       01  DETAIL-OUTPUT-RECORD                         PIC X(40).
+
+       FD  ADVENTOFCODEEXCEPT4.
+       01  EXCEPTION-OUTPUT-RECORD                       PIC X(40).
+
+       FD  ADVENTOFCODECHKPT4.
+       01  CHECKPOINT-RECORD.
+           05  CHECKPOINT-RECORD-COUNT                   PIC 9(7).
+           05  CHECKPOINT-OVERLAP-TOTAL                   PIC 9(3).
+           05  CHECKPOINT-ANY-OVERLAP-TOTAL               PIC 9(3).
+           05  CHECKPOINT-READ-ATTEMPT-COUNT              PIC 9(7).
+
+       FD  ADVENTOFCODEERRORS4.
+       01  ERROR-OUTPUT-RECORD                            PIC X(40).
+
+       FD  ADVENTOFCODEAUDIT4.
+       01  AUDIT-OUTPUT-RECORD                            PIC X(220).
+
        WORKING-STORAGE SECTION.
-       
+
+      * File paths operations can override at run time via the
+      * environment variables named below (see INITIALIZE-PARMS).
+      * The VALUEs here are the defaults if a variable isn't set.
+       01  WS-RUNTIME-PARMS.
+           05  WS-INPUT-FILE-PATH                       PIC X(100)
+               VALUE "C:\GnuCobol3.1\build\ADVENTOFCODEINPUT4.txt".
+           05  WS-DETAIL-FILE-PATH                      PIC X(100)
+               VALUE "C:\GnuCobol3.1\build\ADVENTOFCODEDETAIL4.txt".
+           05  WS-EXCEPTION-FILE-PATH                   PIC X(100)
+               VALUE "C:\GnuCobol3.1\build\ADVENTOFCODEEXCEPT4.txt".
+           05  WS-CHECKPOINT-FILE-PATH                  PIC X(100)
+               VALUE "C:\GnuCobol3.1\build\ADVENTOFCODECHKPT4.txt".
+           05  WS-ERROR-FILE-PATH                       PIC X(100)
+               VALUE "C:\GnuCobol3.1\build\ADVENTOFCODEERRORS4.txt".
+           05  WS-AUDIT-FILE-PATH                       PIC X(100)
+               VALUE "C:\GnuCobol3.1\build\ADVENTOFCODEAUDIT4.txt".
+           05  WS-ENVIRONMENT-VALUE                     PIC X(100).
+      * How often READ-FILE saves its place - every Nth record read.
+           05  WS-CHECKPOINT-INTERVAL                    PIC 9(7)
+               VALUE 1000.
+      * Whether a bad read status (other than end-of-file) stops the
+      * job or just gets logged and skipped - set by the shop via
+      * ADVENTOFCODE4ABORTONERROR (see INITIALIZE-PARMS).
+           05  WS-ABORT-ON-ERROR-FLAG                    PIC X
+               VALUE 'N'.
+               88  WS-ABORT-ON-ERROR-FLAG-YES            VALUE 'Y'.
+
       * All COBOL variables must be declared. They have a heirarchical structure.
        01  WS-STRINGS                                   VALUE SPACE.
       * 2 Xs = two characters long
@@ -33,81 +126,398 @@
       * 88 levels are like if checks
                88  WS-FILE-STATUS-VALID                 VALUE "00".
                88  WS-FILE-STATUS-END                   VALUE "10".
+           05  WS-DETAIL-FILE-STATUS                    PIC XX.
+               88  WS-DETAIL-FILE-STATUS-VALID          VALUE "00".
+           05  WS-EXCEPTION-FILE-STATUS                 PIC XX.
+               88  WS-EXCEPTION-FILE-STATUS-VALID       VALUE "00".
+           05  WS-CHECKPOINT-FILE-STATUS                PIC XX.
+               88  WS-CHECKPOINT-FILE-STATUS-VALID      VALUE "00".
+           05  WS-ERROR-FILE-STATUS                     PIC XX.
+               88  WS-ERROR-FILE-STATUS-VALID           VALUE "00".
+           05  WS-AUDIT-FILE-STATUS                     PIC XX.
+               88  WS-AUDIT-FILE-STATUS-VALID           VALUE "00".
+      * WS-FILE-STATUS gets overwritten by every OPEN/READ/CLOSE
+      * against ADVENTOFCODEINPUT4, so whoever logs the audit record
+      * captures the read loop's (or an abort's) status in here first,
+      * before CLOSE-FILE has a chance to stomp it with a close status.
+           05  WS-FINAL-FILE-STATUS                     PIC XX.
       * This is what a bool looks like in COBOL
-           05  WS-PREVIOUS-CHARACTER-WAS-NUMBER         PIC X.
-               88  WS-PREVIOUS-CHARACTER-WAS-NUMBER-YES VALUE 'Y'.
-           
+           05  WS-FULL-OVERLAP-FLAG                     PIC X.
+               88  WS-FULL-OVERLAP-FLAG-YES             VALUE 'Y'.
+           05  WS-ANY-OVERLAP-FLAG                      PIC X.
+               88  WS-ANY-OVERLAP-FLAG-YES              VALUE 'Y'.
+           05  WS-RECORD-VALID-FLAG                     PIC X.
+               88  WS-RECORD-VALID-FLAG-YES             VALUE 'Y'.
+
        01  WS-INTS                                      VALUE ZERO.
       * 3 characters long
            05  WS-NUMBER-OVERLAPPING-ASSIGNMENTS        PIC 9(3).
+      * Any overlap at all, not just one range fully containing
+      * the other - the cleaning crew needs partial conflicts too.
+           05  WS-NUMBER-ANY-OVERLAPPING-ASSIGNMENTS    PIC 9(3).
+      * How many input records have been read this run, and (if a
+      * checkpoint was restored) how many were already processed in
+      * an earlier run - records up to that count are re-read but
+      * skipped, not re-counted, on a restart.
+           05  WS-RECORD-COUNT                          PIC 9(7).
+           05  WS-RESTART-COUNT                          PIC 9(7).
+               88  WS-RESTART-COUNT-ZERO                 VALUE ZERO.
+           05  WS-CHECKPOINT-QUOTIENT                    PIC 9(7).
+           05  WS-CHECKPOINT-REMAINDER                   PIC 9(7).
+      * Counts every READ attempt, valid or not, so a bad-status
+      * error record can cite the record number it happened on.
+           05  WS-READ-ATTEMPT-COUNT                     PIC 9(7).
+      * Restored from the checkpoint the same way WS-RESTART-COUNT is -
+      * attempts up to this count (valid or not) were already logged
+      * (and, if applicable, already triggered an abort) in an earlier
+      * run, so a restart doesn't log or abort on the same bad record
+      * a second time.
+           05  WS-RESTART-ATTEMPT-COUNT                  PIC 9(7).
+      * Lines are now up to 20 characters, to leave room for 3-digit
+      * section numbers in both ranges ("999-999,999-999" is 16).
            05  WS-LOOP-PTR                              PIC 99.
-               88  WS-LOOP-PTR-VALID-12                 VALUES 1 THRU 12.
-           05  WS-CURRENT-NUMBER. 
-               10  WS-CURRENT-NUMBER-TENS-DIGIT         PIC 9.
-                   88  WS-CURRENT-NUMBER-TENS-ZERO      VALUE ZERO.
-               10  WS-CURRENT-NUMBER-UNITS-DIGIT        PIC 9.
-                   88  WS-CURRENT-NUMBER-UNITS-ZERO     VALUE ZERO.
+               88  WS-LOOP-PTR-VALID-20                 VALUE 1 THRU 20.
+      * Section numbers can run up to 3 digits now, so the current
+      * number being parsed is just a running accumulator - no more
+      * separate tens/units digits (that topped out at 2 digits).
+           05  WS-CURRENT-NUMBER                        PIC 999.
+           05  WS-DIGIT-VALUE                            PIC 9.
            05  WS-PARSED-INTS.
-               10  WS-PREVIOUS-NUMBER                   PIC 9.
-                   88  WS-PREVIOUS-NUMBER-ZERO          VALUE ZERO.
-               10  WS-ASSIGNMENT-1-START                PIC 99.
+               10  WS-ASSIGNMENT-1-START                PIC 999.
                    88  WS-ASSIGNMENT-1-START-ZERO       VALUE ZERO.
-               10  WS-ASSIGNMENT-1-END                  PIC 99.
+               10  WS-ASSIGNMENT-1-END                  PIC 999.
                    88  WS-ASSIGNMENT-1-END-ZERO         VALUE ZERO.
-               10  WS-ASSIGNMENT-2-START                PIC 99.
+               10  WS-ASSIGNMENT-2-START                PIC 999.
                    88  WS-ASSIGNMENT-2-START-ZERO       VALUE ZERO.
-               10  WS-ASSIGNMENT-2-END                  PIC 99.
+               10  WS-ASSIGNMENT-2-END                  PIC 999.
                    88  WS-ASSIGNMENT-2-END-ZERO         VALUE ZERO.
-               
+
        01  WS-FILE-INPUT                                VALUE SPACE.
-      * FILLER is used when you want to add characters, but don't need to 
+      * FILLER is used when you want to add characters, but don't need to
       * directly reference them (not really needed here)
-           05  FILLER                                   PIC X(12).
-       
+           05  FILLER                                   PIC X(20).
+
       * REDEFINES lets you rejig the format of the same packet of data
-       01  WS-CURRENT                                   REDEFINES 
+       01  WS-CURRENT                                   REDEFINES
            WS-FILE-INPUT.
-           05  WS-CURRENT-CHARACTER                     PIC X OCCURS 12.
-       
+           05  WS-CURRENT-CHARACTER                     PIC X OCCURS 20.
+
+      * One line per assignment pair for the detail report.
+       01  WS-DETAIL-RECORD.
+           05  WS-DETAIL-1-START                        PIC 999.
+           05  FILLER                             PIC X VALUE "-".
+           05  WS-DETAIL-1-END                          PIC 999.
+           05  FILLER                             PIC X VALUE SPACE.
+           05  WS-DETAIL-2-START                        PIC 999.
+           05  FILLER                             PIC X VALUE "-".
+           05  WS-DETAIL-2-END                          PIC 999.
+           05  FILLER                             PIC X VALUE SPACE.
+           05  FILLER                                   PIC X(8)
+               VALUE "OVERLAP:".
+           05  FILLER                             PIC X VALUE SPACE.
+           05  WS-DETAIL-FULL-OVERLAP-FLAG              PIC X.
+           05  FILLER                             PIC X VALUE SPACE.
+           05  FILLER                                   PIC X(6)
+               VALUE "ANY-OV".
+           05  FILLER                             PIC X VALUE ":".
+           05  WS-DETAIL-ANY-OVERLAP-FLAG               PIC X.
+
+      * One line per rejected record - the raw text, so whoever is
+      * chasing a bad day's file can see exactly what didn't parse.
+       01  WS-EXCEPTION-RECORD.
+           05  FILLER                                   PIC X(9)
+               VALUE "REJECTED:".
+           05  FILLER                             PIC X VALUE SPACE.
+           05  WS-EXCEPTION-LINE-TEXT                   PIC X(20).
+
+      * One line per bad read status - which record and what status,
+      * so a permission error, length mismatch, or device error can
+      * be told apart from a plain end-of-file.
+       01  WS-ERROR-RECORD.
+           05  FILLER                                   PIC X(13)
+               VALUE "READ ERROR AT".
+           05  FILLER                             PIC X VALUE SPACE.
+           05  WS-ERROR-RECORD-NUMBER                   PIC Z(6)9.
+           05  FILLER                                   PIC X(9)
+               VALUE "  STATUS:".
+           05  FILLER                             PIC X VALUE SPACE.
+           05  WS-ERROR-STATUS                           PIC XX.
+
+      * One line per completed run - see WRITE-AUDIT-RECORD.
+       01  WS-AUDIT-RECORD.
+           05  FILLER                                   PIC X(8)
+               VALUE "RUN DATE".
+           05  FILLER                             PIC X VALUE ":".
+           05  WS-AUDIT-DATE                            PIC 9(8).
+           05  FILLER                             PIC X VALUE SPACE.
+           05  FILLER                                   PIC X(4)
+               VALUE "TIME".
+           05  FILLER                             PIC X VALUE ":".
+           05  WS-AUDIT-TIME                            PIC 9(8).
+           05  FILLER                             PIC X VALUE SPACE.
+           05  FILLER                                   PIC X(4)
+               VALUE "USER".
+           05  FILLER                             PIC X VALUE ":".
+           05  WS-AUDIT-USER                            PIC X(20).
+           05  FILLER                             PIC X VALUE SPACE.
+           05  FILLER                                   PIC X(5)
+               VALUE "INPUT".
+           05  FILLER                             PIC X VALUE ":".
+           05  WS-AUDIT-INPUT-FILE                      PIC X(100).
+           05  FILLER                             PIC X VALUE SPACE.
+           05  FILLER                                   PIC X(8)
+               VALUE "RECORDS:".
+           05  WS-AUDIT-RECORD-COUNT                    PIC Z(6)9.
+           05  FILLER                             PIC X VALUE SPACE.
+           05  FILLER                                   PIC X(9)
+               VALUE "OVERLAPS:".
+           05  WS-AUDIT-OVERLAP-TOTAL                   PIC ZZ9.
+           05  FILLER                             PIC X VALUE SPACE.
+           05  FILLER                                   PIC X(13)
+               VALUE "ANY-OVERLAPS:".
+           05  WS-AUDIT-ANY-OVERLAP-TOTAL               PIC ZZ9.
+           05  FILLER                             PIC X VALUE SPACE.
+           05  FILLER                                   PIC X(7)
+               VALUE "STATUS:".
+           05  WS-AUDIT-STATUS                           PIC XX.
+
        PROCEDURE DIVISION.
-       
+
        PROGRAM-ENTRY.
-       
+
+           PERFORM INITIALIZE-PARMS.
+           PERFORM READ-CHECKPOINT.
            PERFORM OPEN-FILE.
            PERFORM READ-FILE.
+      * Captured here, before CLOSE-FILE overwrites WS-FILE-STATUS
+      * with the close operation's own status.
+           MOVE WS-FILE-STATUS TO WS-FINAL-FILE-STATUS.
            PERFORM CLOSE-FILE.
-           
-           DISPLAY "TOTAL NUMBER OVERLAPS: " 
+           PERFORM CLEAR-CHECKPOINT.
+           PERFORM WRITE-AUDIT-RECORD.
+
+           DISPLAY "TOTAL NUMBER OVERLAPS: "
                WS-NUMBER-OVERLAPPING-ASSIGNMENTS.
-           
+           DISPLAY "TOTAL NUMBER ANY-OVERLAPS: "
+               WS-NUMBER-ANY-OVERLAPPING-ASSIGNMENTS.
+
            STOP RUN.
-           
+
+      * Lets operations point the job at a dated file (and its
+      * matching outputs) without editing and recompiling the
+      * program - defaults above are kept if a variable isn't set.
+       INITIALIZE-PARMS.
+           ACCEPT WS-ENVIRONMENT-VALUE
+               FROM ENVIRONMENT "ADVENTOFCODEINPUT4".
+           IF WS-ENVIRONMENT-VALUE NOT = SPACE
+               MOVE WS-ENVIRONMENT-VALUE TO WS-INPUT-FILE-PATH
+           END-IF.
+
+           ACCEPT WS-ENVIRONMENT-VALUE
+               FROM ENVIRONMENT "ADVENTOFCODEDETAIL4".
+           IF WS-ENVIRONMENT-VALUE NOT = SPACE
+               MOVE WS-ENVIRONMENT-VALUE TO WS-DETAIL-FILE-PATH
+           END-IF.
+
+           ACCEPT WS-ENVIRONMENT-VALUE
+               FROM ENVIRONMENT "ADVENTOFCODEEXCEPT4".
+           IF WS-ENVIRONMENT-VALUE NOT = SPACE
+               MOVE WS-ENVIRONMENT-VALUE TO WS-EXCEPTION-FILE-PATH
+           END-IF.
+
+           ACCEPT WS-ENVIRONMENT-VALUE
+               FROM ENVIRONMENT "ADVENTOFCODECHKPT4".
+           IF WS-ENVIRONMENT-VALUE NOT = SPACE
+               MOVE WS-ENVIRONMENT-VALUE TO WS-CHECKPOINT-FILE-PATH
+           END-IF.
+
+           ACCEPT WS-ENVIRONMENT-VALUE
+               FROM ENVIRONMENT "ADVENTOFCODEERRORS4".
+           IF WS-ENVIRONMENT-VALUE NOT = SPACE
+               MOVE WS-ENVIRONMENT-VALUE TO WS-ERROR-FILE-PATH
+           END-IF.
+
+           ACCEPT WS-ENVIRONMENT-VALUE
+               FROM ENVIRONMENT "ADVENTOFCODEAUDIT4".
+           IF WS-ENVIRONMENT-VALUE NOT = SPACE
+               MOVE WS-ENVIRONMENT-VALUE TO WS-AUDIT-FILE-PATH
+           END-IF.
+
+           ACCEPT WS-ENVIRONMENT-VALUE
+               FROM ENVIRONMENT "ADVENTOFCODE4ABORTONERROR".
+           IF WS-ENVIRONMENT-VALUE (1:1) = 'Y'
+               MOVE 'Y' TO WS-ABORT-ON-ERROR-FLAG
+           END-IF.
+
+      * If an earlier run left a checkpoint behind, pick up its
+      * record count and running totals so this run can skip back
+      * over already-processed records instead of recounting them.
+      * No checkpoint file just means a normal run from record one.
+       READ-CHECKPOINT.
+           OPEN INPUT ADVENTOFCODECHKPT4.
+           IF WS-CHECKPOINT-FILE-STATUS-VALID
+               READ ADVENTOFCODECHKPT4
+               IF WS-CHECKPOINT-FILE-STATUS-VALID
+                   MOVE CHECKPOINT-RECORD-COUNT TO WS-RESTART-COUNT
+                   MOVE CHECKPOINT-OVERLAP-TOTAL
+                       TO WS-NUMBER-OVERLAPPING-ASSIGNMENTS
+                   MOVE CHECKPOINT-ANY-OVERLAP-TOTAL
+                       TO WS-NUMBER-ANY-OVERLAPPING-ASSIGNMENTS
+                   MOVE CHECKPOINT-READ-ATTEMPT-COUNT
+                       TO WS-RESTART-ATTEMPT-COUNT
+                   DISPLAY "RESUMING FROM CHECKPOINT AT RECORD "
+                       WS-RESTART-COUNT
+               END-IF
+               CLOSE ADVENTOFCODECHKPT4
+           END-IF.
+
        OPEN-FILE.
            OPEN INPUT ADVENTOFCODEINPUT4.
                IF NOT WS-FILE-STATUS-VALID
                    DISPLAY "OPEN FAILED WITH " WS-FILE-STATUS
-                   STOP RUN
+                   MOVE WS-FILE-STATUS TO WS-FINAL-FILE-STATUS
+                   PERFORM ABORT-RUN
                END-IF.
-             
+      * A restart reopens the detail/exception reports in EXTEND
+      * mode so the prior run's lines survive instead of being
+      * truncated out from under the operator.
+           IF WS-RESTART-COUNT-ZERO
+               OPEN OUTPUT ADVENTOFCODEDETAIL4
+           ELSE
+               OPEN EXTEND ADVENTOFCODEDETAIL4
+           END-IF
+               IF NOT WS-DETAIL-FILE-STATUS-VALID
+                   DISPLAY "DETAIL OPEN FAILED WITH "
+                       WS-DETAIL-FILE-STATUS
+                   MOVE WS-DETAIL-FILE-STATUS TO WS-FINAL-FILE-STATUS
+                   CLOSE ADVENTOFCODEINPUT4
+                   PERFORM ABORT-RUN
+               END-IF.
+           IF WS-RESTART-COUNT-ZERO
+               OPEN OUTPUT ADVENTOFCODEEXCEPT4
+           ELSE
+               OPEN EXTEND ADVENTOFCODEEXCEPT4
+           END-IF
+               IF NOT WS-EXCEPTION-FILE-STATUS-VALID
+                   DISPLAY "EXCEPTION OPEN FAILED WITH "
+                       WS-EXCEPTION-FILE-STATUS
+                   MOVE WS-EXCEPTION-FILE-STATUS TO WS-FINAL-FILE-STATUS
+                   CLOSE ADVENTOFCODEINPUT4
+                   CLOSE ADVENTOFCODEDETAIL4
+                   PERFORM ABORT-RUN
+               END-IF.
+           IF WS-RESTART-COUNT-ZERO
+               OPEN OUTPUT ADVENTOFCODEERRORS4
+           ELSE
+               OPEN EXTEND ADVENTOFCODEERRORS4
+           END-IF
+               IF NOT WS-ERROR-FILE-STATUS-VALID
+                   DISPLAY "ERROR FILE OPEN FAILED WITH "
+                       WS-ERROR-FILE-STATUS
+                   MOVE WS-ERROR-FILE-STATUS TO WS-FINAL-FILE-STATUS
+                   CLOSE ADVENTOFCODEINPUT4
+                   CLOSE ADVENTOFCODEDETAIL4
+                   CLOSE ADVENTOFCODEEXCEPT4
+                   PERFORM ABORT-RUN
+               END-IF.
+
        READ-FILE.
       * Reads line by line
            PERFORM UNTIL WS-FILE-STATUS-END
                READ ADVENTOFCODEINPUT4
+               ADD 1 TO WS-READ-ATTEMPT-COUNT
                IF WS-FILE-STATUS-VALID
-                   PERFORM POPULATE-WS-DATA
-                   PERFORM CHECK-FOR-OVERLAP
+                   ADD 1 TO WS-RECORD-COUNT
+                   IF WS-RECORD-COUNT > WS-RESTART-COUNT
+                       PERFORM POPULATE-WS-DATA
+                       PERFORM VALIDATE-WS-DATA
+                       IF WS-RECORD-VALID-FLAG-YES
+                           PERFORM CHECK-FOR-OVERLAP
+                       ELSE
+                           PERFORM WRITE-EXCEPTION-RECORD
+                       END-IF
+                   END-IF
+                   DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+                       GIVING WS-CHECKPOINT-QUOTIENT
+                       REMAINDER WS-CHECKPOINT-REMAINDER
+                   IF WS-CHECKPOINT-REMAINDER = ZERO
+                       PERFORM WRITE-CHECKPOINT-RECORD
+                   END-IF
                ELSE IF NOT WS-FILE-STATUS-END
-                   DISPLAY "READ FAILED WITH " WS-FILE-STATUS
+      * Every non-00/non-10 status gets logged with the record
+      * sequence number that failed, instead of just flashing past
+      * on the console - a bad device or length mismatch shouldn't
+      * quietly undercount the day's totals. Gated by attempt count,
+      * the same way valid records are gated by WS-RESTART-COUNT, so
+      * a restart (which always re-reads from record one) doesn't
+      * re-log - or re-abort on - a bad record already handled before
+      * the last checkpoint.
+                   IF WS-READ-ATTEMPT-COUNT > WS-RESTART-ATTEMPT-COUNT
+                       DISPLAY "READ FAILED WITH " WS-FILE-STATUS
+                       PERFORM WRITE-ERROR-RECORD
+                       IF WS-ABORT-ON-ERROR-FLAG-YES
+                           DISPLAY "ABORTING RUN ON READ ERROR"
+      * Captured here, before CLOSE-FILE overwrites WS-FILE-STATUS
+      * with the close operation's own status.
+                           MOVE WS-FILE-STATUS TO WS-FINAL-FILE-STATUS
+                           PERFORM CLOSE-FILE
+                           PERFORM ABORT-RUN
+                       END-IF
+                   END-IF
                END-IF
            END-PERFORM.
-       
+
        CLOSE-FILE.
            CLOSE ADVENTOFCODEINPUT4.
            IF NOT WS-FILE-STATUS-VALID
                DISPLAY "FILE CLOSE FAILED WITH " WS-FILE-STATUS
-               STOP RUN
+               MOVE WS-FILE-STATUS TO WS-FINAL-FILE-STATUS
+               PERFORM ABORT-RUN
+           END-IF.
+           CLOSE ADVENTOFCODEDETAIL4.
+           IF NOT WS-DETAIL-FILE-STATUS-VALID
+               DISPLAY "DETAIL CLOSE FAILED WITH "
+                   WS-DETAIL-FILE-STATUS
+               MOVE WS-DETAIL-FILE-STATUS TO WS-FINAL-FILE-STATUS
+               PERFORM ABORT-RUN
            END-IF.
-           
+           CLOSE ADVENTOFCODEEXCEPT4.
+           IF NOT WS-EXCEPTION-FILE-STATUS-VALID
+               DISPLAY "EXCEPTION CLOSE FAILED WITH "
+                   WS-EXCEPTION-FILE-STATUS
+               MOVE WS-EXCEPTION-FILE-STATUS TO WS-FINAL-FILE-STATUS
+               PERFORM ABORT-RUN
+           END-IF.
+           CLOSE ADVENTOFCODEERRORS4.
+           IF NOT WS-ERROR-FILE-STATUS-VALID
+               DISPLAY "ERROR FILE CLOSE FAILED WITH "
+                   WS-ERROR-FILE-STATUS
+               MOVE WS-ERROR-FILE-STATUS TO WS-FINAL-FILE-STATUS
+               PERFORM ABORT-RUN
+           END-IF.
+
+      * A clean finish means there is nothing left to restart from -
+      * leave an empty checkpoint file so tomorrow's run starts at
+      * record one instead of thinking today's run is still pending.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT ADVENTOFCODECHKPT4.
+           IF NOT WS-CHECKPOINT-FILE-STATUS-VALID
+               DISPLAY "CHECKPOINT CLEAR FAILED WITH "
+                   WS-CHECKPOINT-FILE-STATUS
+               MOVE WS-CHECKPOINT-FILE-STATUS TO WS-FINAL-FILE-STATUS
+               PERFORM ABORT-RUN
+           END-IF.
+           CLOSE ADVENTOFCODECHKPT4.
+
+      * Every fatal error above routes through here instead of calling
+      * STOP RUN directly, so a run that fails partway still leaves an
+      * audit trail (with whatever status caused the failure) instead
+      * of vanishing with no trace - the very audit trail this routine
+      * exists to guarantee is most needed on exactly this path.
+       ABORT-RUN.
+           PERFORM WRITE-AUDIT-RECORD.
+           STOP RUN.
+
       * Our data input is in a terrible format for COBOL because it's variable
       * length. This is very bad. We instead have to loop over every single
       * character to try to parse this into a fixed length format that COBOL
@@ -115,29 +525,24 @@
        POPULATE-WS-DATA SECTION.
            MOVE FILE-INPUT TO WS-FILE-INPUT.
            MOVE ZERO TO WS-PARSED-INTS.
-           MOVE SPACE TO WS-PREVIOUS-CHARACTER-WAS-NUMBER.
+           MOVE ZERO TO WS-CURRENT-NUMBER.
            MOVE ZERO TO WS-LOOP-PTR.
-           
+
       * Yes, this is what loops look like in COBOL
        POPULATE-WS-DATA-LOOP.
            ADD 1 TO WS-LOOP-PTR.
-           IF NOT WS-LOOP-PTR-VALID-12
+           IF NOT WS-LOOP-PTR-VALID-20
                GO TO POPULATE-WS-DATA-EXIT
            END-IF.
-           
+
       * Nested if statements are confusing/buggy in COBOL, so best to just use
       * GO TO to workaround this. Won't using GO TO make the code harder to
       * maintain and generally more terrible, you ask? Yes, yes it will.
            IF WS-CURRENT-CHARACTER (WS-LOOP-PTR) IS NUMERIC
                GO TO POPULATE-WS-DATA-NUMBER.
-           
-      * Some inputs are single digit. If we haven't yet populated the current 
-      * nummber, we have one. Do it now, putting it in 09 format.
-           IF WS-CURRENT-NUMBER-TENS-ZERO
-               AND WS-CURRENT-NUMBER-UNITS-ZERO
-               MOVE WS-PREVIOUS-NUMBER TO WS-CURRENT-NUMBER-UNITS-DIGIT
-           END-IF
-           
+
+      * We just ran off the end of a number (comma, dash, or trailing
+      * padding) - file it into the next empty assignment field.
            IF WS-ASSIGNMENT-1-START-ZERO
                MOVE WS-CURRENT-NUMBER TO WS-ASSIGNMENT-1-START
            ELSE IF WS-ASSIGNMENT-1-END-ZERO
@@ -149,57 +554,196 @@
       * We're done here, so may as well move on
            ELSE GO TO POPULATE-WS-DATA-EXIT
            END-IF.
-           
+
            MOVE ZERO TO WS-CURRENT-NUMBER.
-           MOVE ZERO TO WS-PREVIOUS-NUMBER.
-           MOVE SPACE TO WS-PREVIOUS-CHARACTER-WAS-NUMBER.
-           
+
       * DON'T FORGET TO GO TO AT THE END HERE! We'll fall through and create
       * horrific bugs if not :)
            GO TO POPULATE-WS-DATA-LOOP.
-           
+
        POPULATE-WS-DATA-NUMBER.
-      * We have a previous number. The numbers are at most 2 digits long, so
-      * populate it into our "nice" format
-           IF WS-PREVIOUS-CHARACTER-WAS-NUMBER-YES
-               MOVE WS-PREVIOUS-NUMBER TO WS-CURRENT-NUMBER-TENS-DIGIT
-               MOVE WS-CURRENT-CHARACTER (WS-LOOP-PTR) 
-               TO WS-CURRENT-NUMBER-UNITS-DIGIT
-           
-               MOVE SPACE TO WS-PREVIOUS-CHARACTER-WAS-NUMBER
-               MOVE ZERO TO WS-PREVIOUS-NUMBER
-           ELSE 
-      * We don't know if this is a single number or the first of a pair yet
-               MOVE WS-CURRENT-CHARACTER (WS-LOOP-PTR) 
-               TO WS-PREVIOUS-NUMBER
-               MOVE 'Y' TO WS-PREVIOUS-CHARACTER-WAS-NUMBER
-           END-IF.
-           
+      * Numbers can now run up to 3 digits, so just shift the digits
+      * already seen left one place and add the new one on the end.
+           MOVE WS-CURRENT-CHARACTER (WS-LOOP-PTR) TO WS-DIGIT-VALUE.
+           COMPUTE WS-CURRENT-NUMBER =
+               WS-CURRENT-NUMBER * 10 + WS-DIGIT-VALUE.
+
            GO TO POPULATE-WS-DATA-LOOP.
-           
+
        POPULATE-WS-DATA-EXIT.
            EXIT.
-       
+
+      * A short or garbled line leaves one or more assignment fields
+      * sitting at ZERO (real section numbers start at 1), or leaves
+      * a range backwards. Either way it's not a real assignment pair
+      * and shouldn't be folded into the overlap counts.
+       VALIDATE-WS-DATA SECTION.
+           MOVE 'Y' TO WS-RECORD-VALID-FLAG.
+
+           IF WS-ASSIGNMENT-1-START-ZERO
+               OR WS-ASSIGNMENT-1-END-ZERO
+               OR WS-ASSIGNMENT-2-START-ZERO
+               OR WS-ASSIGNMENT-2-END-ZERO
+               MOVE 'N' TO WS-RECORD-VALID-FLAG
+           END-IF.
+
+           IF WS-ASSIGNMENT-1-START IS GREATER THAN WS-ASSIGNMENT-1-END
+               MOVE 'N' TO WS-RECORD-VALID-FLAG
+           END-IF.
+
+           IF WS-ASSIGNMENT-2-START IS GREATER THAN WS-ASSIGNMENT-2-END
+               MOVE 'N' TO WS-RECORD-VALID-FLAG
+           END-IF.
+
+       VALIDATE-WS-DATA-EXIT.
+           EXIT.
+
+      * Logs the raw line to the exceptions file instead of letting a
+      * bad record quietly become a 0-0 assignment in the totals.
+       WRITE-EXCEPTION-RECORD SECTION.
+           MOVE WS-FILE-INPUT TO WS-EXCEPTION-LINE-TEXT.
+           MOVE WS-EXCEPTION-RECORD TO EXCEPTION-OUTPUT-RECORD.
+           WRITE EXCEPTION-OUTPUT-RECORD.
+           IF NOT WS-EXCEPTION-FILE-STATUS-VALID
+               DISPLAY "EXCEPTION WRITE FAILED WITH "
+                   WS-EXCEPTION-FILE-STATUS
+           END-IF.
+
+      * Saves our place - opened and closed fresh each time so the
+      * file always holds just the latest checkpoint, not a growing
+      * history of them.
+       WRITE-CHECKPOINT-RECORD SECTION.
+           OPEN OUTPUT ADVENTOFCODECHKPT4.
+           IF NOT WS-CHECKPOINT-FILE-STATUS-VALID
+               DISPLAY "CHECKPOINT OPEN FAILED WITH "
+                   WS-CHECKPOINT-FILE-STATUS
+           ELSE
+               MOVE WS-RECORD-COUNT TO CHECKPOINT-RECORD-COUNT
+               MOVE WS-NUMBER-OVERLAPPING-ASSIGNMENTS
+                   TO CHECKPOINT-OVERLAP-TOTAL
+               MOVE WS-NUMBER-ANY-OVERLAPPING-ASSIGNMENTS
+                   TO CHECKPOINT-ANY-OVERLAP-TOTAL
+               MOVE WS-READ-ATTEMPT-COUNT
+                   TO CHECKPOINT-READ-ATTEMPT-COUNT
+               WRITE CHECKPOINT-RECORD
+               IF NOT WS-CHECKPOINT-FILE-STATUS-VALID
+                   DISPLAY "CHECKPOINT WRITE FAILED WITH "
+                       WS-CHECKPOINT-FILE-STATUS
+               END-IF
+               CLOSE ADVENTOFCODECHKPT4
+           END-IF.
+
+      * Logs the record sequence number and raw status code for a
+      * bad read, so whoever chases it down can tell a device error
+      * from a record-length mismatch from a permission problem.
+       WRITE-ERROR-RECORD SECTION.
+           MOVE WS-READ-ATTEMPT-COUNT TO WS-ERROR-RECORD-NUMBER.
+           MOVE WS-FILE-STATUS TO WS-ERROR-STATUS.
+           MOVE WS-ERROR-RECORD TO ERROR-OUTPUT-RECORD.
+           WRITE ERROR-OUTPUT-RECORD.
+           IF NOT WS-ERROR-FILE-STATUS-VALID
+               DISPLAY "ERROR FILE WRITE FAILED WITH "
+                   WS-ERROR-FILE-STATUS
+           END-IF.
+
        CHECK-FOR-OVERLAP SECTION.
       * COBOL is very funny about number formats. It MUST be in format 99.
       * A "fun" bug was COBOL thinking " 7" was greater that "49", because it
       * can't process " 7" properly - it needs "07".
-           IF WS-ASSIGNMENT-1-START 
+           MOVE 'N' TO WS-FULL-OVERLAP-FLAG.
+           MOVE 'N' TO WS-ANY-OVERLAP-FLAG.
+
+           IF WS-ASSIGNMENT-1-START
                IS LESS THAN OR EQUAL WS-ASSIGNMENT-2-START
-               AND WS-ASSIGNMENT-1-END 
+               AND WS-ASSIGNMENT-1-END
                IS GREATER THAN OR EQUAL WS-ASSIGNMENT-2-END
-               ADD 1 TO WS-NUMBER-OVERLAPPING-ASSIGNMENTS
-               GO TO CHECK-FOR-OVERLAP-EXIT
-           END-IF.
-           
-           IF WS-ASSIGNMENT-2-START 
+               MOVE 'Y' TO WS-FULL-OVERLAP-FLAG
+           ELSE IF WS-ASSIGNMENT-2-START
                IS LESS THAN OR EQUAL WS-ASSIGNMENT-1-START
-               AND WS-ASSIGNMENT-2-END 
+               AND WS-ASSIGNMENT-2-END
                IS GREATER THAN OR EQUAL WS-ASSIGNMENT-1-END
+               MOVE 'Y' TO WS-FULL-OVERLAP-FLAG
+           END-IF.
+
+           IF WS-FULL-OVERLAP-FLAG-YES
                ADD 1 TO WS-NUMBER-OVERLAPPING-ASSIGNMENTS
            END-IF.
-           
+
+      * ANY overlap (ranges intersect at all) - a looser test than
+      * full containment above, wanted by the cleaning-crew scheduling.
+           IF WS-ASSIGNMENT-1-START
+               IS LESS THAN OR EQUAL WS-ASSIGNMENT-2-END
+               AND WS-ASSIGNMENT-2-START
+               IS LESS THAN OR EQUAL WS-ASSIGNMENT-1-END
+               MOVE 'Y' TO WS-ANY-OVERLAP-FLAG
+           END-IF.
+
+           IF WS-ANY-OVERLAP-FLAG-YES
+               ADD 1 TO WS-NUMBER-ANY-OVERLAPPING-ASSIGNMENTS
+           END-IF.
+
+           PERFORM WRITE-DETAIL-RECORD.
+
       * Final "fun" facts, I couldn't get a debugger to work for this at all. :)
        CHECK-FOR-OVERLAP-EXIT.
            EXIT.
-           
\ No newline at end of file
+
+      * Writes one line to the detail report for this assignment pair, so
+      * today's flagged (and not-flagged) pairs can be archived off screen.
+       WRITE-DETAIL-RECORD SECTION.
+           MOVE WS-ASSIGNMENT-1-START TO WS-DETAIL-1-START.
+           MOVE WS-ASSIGNMENT-1-END TO WS-DETAIL-1-END.
+           MOVE WS-ASSIGNMENT-2-START TO WS-DETAIL-2-START.
+           MOVE WS-ASSIGNMENT-2-END TO WS-DETAIL-2-END.
+           MOVE WS-FULL-OVERLAP-FLAG TO WS-DETAIL-FULL-OVERLAP-FLAG.
+           MOVE WS-ANY-OVERLAP-FLAG TO WS-DETAIL-ANY-OVERLAP-FLAG.
+           MOVE WS-DETAIL-RECORD TO DETAIL-OUTPUT-RECORD.
+           WRITE DETAIL-OUTPUT-RECORD.
+           IF NOT WS-DETAIL-FILE-STATUS-VALID
+               DISPLAY "DETAIL WRITE FAILED WITH "
+                   WS-DETAIL-FILE-STATUS
+           END-IF.
+
+      * Appends one line to the audit log for this run - the file
+      * is never truncated (unlike the restart-aware reports above),
+      * since the whole point is a running history across every run,
+      * not just the current day's. Opened and closed fresh here,
+      * same as the checkpoint record, since this only runs once.
+       WRITE-AUDIT-RECORD SECTION.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+
+           ACCEPT WS-ENVIRONMENT-VALUE FROM ENVIRONMENT "USER".
+           IF WS-ENVIRONMENT-VALUE = SPACE
+               MOVE "UNKNOWN" TO WS-AUDIT-USER
+           ELSE
+               MOVE WS-ENVIRONMENT-VALUE TO WS-AUDIT-USER
+           END-IF.
+
+           MOVE WS-INPUT-FILE-PATH TO WS-AUDIT-INPUT-FILE.
+           MOVE WS-RECORD-COUNT TO WS-AUDIT-RECORD-COUNT.
+           MOVE WS-NUMBER-OVERLAPPING-ASSIGNMENTS
+               TO WS-AUDIT-OVERLAP-TOTAL.
+           MOVE WS-NUMBER-ANY-OVERLAPPING-ASSIGNMENTS
+               TO WS-AUDIT-ANY-OVERLAP-TOTAL.
+           MOVE WS-FINAL-FILE-STATUS TO WS-AUDIT-STATUS.
+
+      * A brand new audit log has nothing to extend yet - fall back
+      * to OUTPUT the first time (status 35, file not found) and
+      * extend on every run after that.
+           OPEN EXTEND ADVENTOFCODEAUDIT4.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT ADVENTOFCODEAUDIT4
+           END-IF.
+           IF NOT WS-AUDIT-FILE-STATUS-VALID
+               DISPLAY "AUDIT OPEN FAILED WITH "
+                   WS-AUDIT-FILE-STATUS
+           ELSE
+               MOVE WS-AUDIT-RECORD TO AUDIT-OUTPUT-RECORD
+               WRITE AUDIT-OUTPUT-RECORD
+               IF NOT WS-AUDIT-FILE-STATUS-VALID
+                   DISPLAY "AUDIT WRITE FAILED WITH "
+                       WS-AUDIT-FILE-STATUS
+               END-IF
+               CLOSE ADVENTOFCODEAUDIT4
+           END-IF.
